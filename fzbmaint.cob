@@ -0,0 +1,304 @@
+      * LANGUAGE:       COBOL
+      * Web site:       http://www.opencobol.org/
+      *
+      * Menu-driven maintenance of the FZBRUL divisor/label rules
+      * table used by FIZZBUZZ, so a shift operator can add, change
+      * or retire a rule without a programmer punching a new load.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FZBMAINT.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT Rules-File ASSIGN TO "FZBRUL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS FZBRULE-PRIORITY
+                FILE STATUS IS Rules-File-Status.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  Rules-File.
+            COPY FZBRULE.
+
+        WORKING-STORAGE SECTION.
+        01 Menu-Choice             PIC X(01).
+        01 Rules-File-Status    PIC X(02).
+
+        01 Entry-Fields.
+            05 Entry-Priority     PIC 9(02).
+            05 Entry-Divisor      PIC 9(05).
+            05 Entry-Label        PIC X(10).
+            05 Entry-Status       PIC X(01).
+            05 New-Priority-Entry PIC X(02).
+            05 New-Priority-Value PIC 9(02).
+
+        01 Active-Rule-Count  PIC 9(02) VALUE ZERO.
+        01 Max-Active-Rules   PIC 9(02) VALUE 05.
+
+        01 Switches.
+            05 Done-Switch          PIC X(01) VALUE "N".
+                88 All-Done             VALUE "Y".
+            05 Rules-At-End-Switch  PIC X(01) VALUE "N".
+                88 Rules-At-End         VALUE "Y".
+            05 Record-Found-Switch  PIC X(01) VALUE "N".
+                88 Record-Was-Found     VALUE "Y".
+            05 Entry-Valid-Switch   PIC X(01) VALUE "Y".
+                88 Entry-Is-Valid       VALUE "Y".
+                88 Entry-Is-Invalid     VALUE "N".
+
+        PROCEDURE DIVISION.
+        Main-Line.
+            PERFORM Open-Rules-File.
+            PERFORM UNTIL All-Done
+                PERFORM Display-Menu
+                ACCEPT Menu-Choice
+                EVALUATE Menu-Choice
+                    WHEN "1" PERFORM Add-Rule
+                    WHEN "2" PERFORM Change-Rule
+                    WHEN "3" PERFORM Retire-Rule
+                    WHEN "4" PERFORM List-Rules
+                    WHEN "9" SET All-Done TO TRUE
+                    WHEN OTHER
+                        DISPLAY "INVALID CHOICE - TRY AGAIN"
+                END-EVALUATE
+            END-PERFORM.
+            CLOSE Rules-File.
+            STOP RUN.
+
+      *---------------------------------------------------------------
+      * Open the table for random update.  A brand-new installation
+      * with no FZBRUL yet gets an empty file created on the fly.
+      *---------------------------------------------------------------
+        Open-Rules-File.
+            OPEN I-O Rules-File.
+            IF Rules-File-Status NOT = "00"
+                OPEN OUTPUT Rules-File
+                CLOSE Rules-File
+                OPEN I-O Rules-File
+            END-IF.
+
+        Display-Menu.
+            DISPLAY " ".
+            DISPLAY "FZBRUL RULE TABLE MAINTENANCE".
+            DISPLAY "1. ADD A RULE".
+            DISPLAY "2. CHANGE A RULE".
+            DISPLAY "3. RETIRE A RULE".
+            DISPLAY "4. LIST ALL RULES".
+            DISPLAY "9. EXIT".
+            DISPLAY "ENTER CHOICE: ".
+
+      *---------------------------------------------------------------
+      * ADD - a new priority must be unused, the divisor must be
+      * greater than zero, the label must not be blank, and the table
+      * must not already be carrying its maximum of active rules -
+      * FIZZBUZZ's Rule-Entry table has only 5 slots and does not
+      * expect to see a 6th.
+      *---------------------------------------------------------------
+        Add-Rule.
+            DISPLAY "ENTER PRIORITY (01-99): ".
+            ACCEPT Entry-Priority.
+            MOVE Entry-Priority TO FZBRULE-PRIORITY.
+            READ Rules-File
+                INVALID KEY
+                    MOVE "N" TO Record-Found-Switch
+                NOT INVALID KEY
+                    MOVE "Y" TO Record-Found-Switch
+            END-READ.
+            IF Record-Was-Found
+                DISPLAY "PRIORITY ALREADY IN USE - NOT ADDED"
+            ELSE
+                PERFORM Count-Active-Rules
+                IF Active-Rule-Count NOT LESS THAN Max-Active-Rules
+                    DISPLAY "MAXIMUM OF 5 ACTIVE RULES ALREADY DEFINED"
+                ELSE
+                    DISPLAY "ENTER DIVISOR: "
+                    ACCEPT Entry-Divisor
+                    DISPLAY "ENTER LABEL (UP TO 10 CHARACTERS): "
+                    ACCEPT Entry-Label
+                    PERFORM Validate-Entry
+                    IF Entry-Is-Valid
+                        MOVE Entry-Priority TO FZBRULE-PRIORITY
+                        MOVE Entry-Divisor  TO FZBRULE-DIVISOR
+                        MOVE Entry-Label    TO FZBRULE-LABEL
+                        MOVE "A"            TO FZBRULE-STATUS
+                        WRITE FZBRULE-RECORD
+                            INVALID KEY
+                                DISPLAY "UNABLE TO ADD RULE"
+                            NOT INVALID KEY
+                                DISPLAY "RULE ADDED"
+                        END-WRITE
+                    END-IF
+                END-IF
+            END-IF.
+
+      *---------------------------------------------------------------
+      * Scan the whole table to count rules currently active, so ADD
+      * can refuse a 6th one before FIZZBUZZ ever has to deal with it.
+      *---------------------------------------------------------------
+        Count-Active-Rules.
+            MOVE ZERO TO Active-Rule-Count.
+            MOVE ZERO TO FZBRULE-PRIORITY.
+            START Rules-File KEY IS NOT LESS THAN FZBRULE-PRIORITY
+                INVALID KEY
+                    CONTINUE
+            END-START.
+            MOVE "N" TO Rules-At-End-Switch.
+            PERFORM UNTIL Rules-At-End
+                READ Rules-File NEXT RECORD
+                    AT END
+                        SET Rules-At-End TO TRUE
+                    NOT AT END
+                        IF FZBRULE-ACTIVE
+                            ADD 1 TO Active-Rule-Count
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+      *---------------------------------------------------------------
+      * CHANGE - the priority must already exist; the divisor and
+      * label are re-entered and re-validated before the rewrite.  A
+      * blank new priority leaves the rule keyed where it is; any
+      * other value moves it there instead, which the indexed file
+      * can only do as a delete-and-rewrite since REWRITE cannot alter
+      * a record's key.
+      *---------------------------------------------------------------
+        Change-Rule.
+            DISPLAY "ENTER PRIORITY TO CHANGE: ".
+            ACCEPT Entry-Priority.
+            MOVE Entry-Priority TO FZBRULE-PRIORITY.
+            READ Rules-File
+                INVALID KEY
+                    DISPLAY "PRIORITY NOT FOUND"
+                    MOVE "N" TO Record-Found-Switch
+                NOT INVALID KEY
+                    MOVE "Y" TO Record-Found-Switch
+            END-READ.
+            IF Record-Was-Found
+                MOVE FZBRULE-STATUS TO Entry-Status
+                DISPLAY "ENTER NEW PRIORITY (BLANK = KEEP CURRENT): "
+                ACCEPT New-Priority-Entry
+                DISPLAY "ENTER NEW DIVISOR: "
+                ACCEPT Entry-Divisor
+                DISPLAY "ENTER NEW LABEL (UP TO 10 CHARACTERS): "
+                ACCEPT Entry-Label
+                PERFORM Validate-Entry
+                IF Entry-Is-Valid
+                    IF New-Priority-Entry = SPACES
+                            OR New-Priority-Entry = Entry-Priority
+                        MOVE Entry-Divisor TO FZBRULE-DIVISOR
+                        MOVE Entry-Label   TO FZBRULE-LABEL
+                        REWRITE FZBRULE-RECORD
+                            INVALID KEY
+                                DISPLAY "UNABLE TO CHANGE RULE"
+                            NOT INVALID KEY
+                                DISPLAY "RULE CHANGED"
+                        END-REWRITE
+                    ELSE
+                        PERFORM Change-Rule-Priority
+                    END-IF
+                END-IF
+            END-IF.
+
+      *---------------------------------------------------------------
+      * Move a rule to a new priority.  The new key must not already
+      * be in use; the new record is written first and the old one
+      * removed only once the write succeeds, so a collision never
+      * costs the operator the original rule.
+      *---------------------------------------------------------------
+        Change-Rule-Priority.
+            MOVE New-Priority-Entry TO New-Priority-Value.
+            MOVE New-Priority-Value TO FZBRULE-PRIORITY.
+            READ Rules-File
+                INVALID KEY
+                    MOVE "N" TO Record-Found-Switch
+                NOT INVALID KEY
+                    MOVE "Y" TO Record-Found-Switch
+            END-READ.
+            IF Record-Was-Found
+                DISPLAY "NEW PRIORITY ALREADY IN USE - RULE NOT MOVED"
+            ELSE
+                MOVE Entry-Divisor TO FZBRULE-DIVISOR
+                MOVE Entry-Label   TO FZBRULE-LABEL
+                MOVE Entry-Status  TO FZBRULE-STATUS
+                WRITE FZBRULE-RECORD
+                    INVALID KEY
+                        DISPLAY "UNABLE TO ADD RULE AT NEW PRIORITY"
+                    NOT INVALID KEY
+                        PERFORM Delete-Old-Priority
+                END-WRITE
+            END-IF.
+
+        Delete-Old-Priority.
+            MOVE Entry-Priority TO FZBRULE-PRIORITY.
+            DELETE Rules-File
+                INVALID KEY
+                    DISPLAY "RULE MOVED - OLD PRIORITY NOT DROPPED"
+                NOT INVALID KEY
+                    DISPLAY "RULE MOVED TO NEW PRIORITY"
+            END-DELETE.
+
+      *---------------------------------------------------------------
+      * RETIRE - a soft delete.  The record stays on the table (for
+      * history) with its status flipped so FIZZBUZZ skips it.
+      *---------------------------------------------------------------
+        Retire-Rule.
+            DISPLAY "ENTER PRIORITY TO RETIRE: ".
+            ACCEPT Entry-Priority.
+            MOVE Entry-Priority TO FZBRULE-PRIORITY.
+            READ Rules-File
+                INVALID KEY
+                    DISPLAY "PRIORITY NOT FOUND"
+                NOT INVALID KEY
+                    MOVE "R" TO FZBRULE-STATUS
+                    REWRITE FZBRULE-RECORD
+                        INVALID KEY
+                            DISPLAY "UNABLE TO RETIRE RULE"
+                        NOT INVALID KEY
+                            DISPLAY "RULE RETIRED"
+                    END-REWRITE
+            END-READ.
+
+      *---------------------------------------------------------------
+      * A prior random READ or a prior full sequential scan (as
+      * Count-Active-Rules runs on every ADD) leaves the file's next-
+      * record pointer sitting wherever that operation left it, so the
+      * cursor is repositioned to the front before this listing walks
+      * the whole table.
+      *---------------------------------------------------------------
+        List-Rules.
+            DISPLAY "PRI DIVISOR LABEL      STATUS".
+            MOVE ZERO TO FZBRULE-PRIORITY.
+            START Rules-File KEY IS NOT LESS THAN FZBRULE-PRIORITY
+                INVALID KEY
+                    CONTINUE
+            END-START.
+            MOVE "N" TO Rules-At-End-Switch.
+            PERFORM UNTIL Rules-At-End
+                READ Rules-File NEXT RECORD
+                    AT END
+                        SET Rules-At-End TO TRUE
+                    NOT AT END
+                        DISPLAY FZBRULE-PRIORITY SPACE
+                            FZBRULE-DIVISOR SPACE
+                            FZBRULE-LABEL SPACE
+                            FZBRULE-STATUS
+                END-READ
+            END-PERFORM.
+            MOVE "N" TO Rules-At-End-Switch.
+
+      *---------------------------------------------------------------
+      * A rule is valid when the divisor is greater than zero and the
+      * label is not blank.
+      *---------------------------------------------------------------
+        Validate-Entry.
+            SET Entry-Is-Valid TO TRUE.
+            IF Entry-Divisor = ZERO
+                DISPLAY "DIVISOR MUST BE GREATER THAN ZERO"
+                SET Entry-Is-Invalid TO TRUE
+            END-IF.
+            IF Entry-Label = SPACES
+                DISPLAY "LABEL MUST NOT BE BLANK"
+                SET Entry-Is-Invalid TO TRUE
+            END-IF.
