@@ -0,0 +1,183 @@
+      * LANGUAGE:       COBOL
+      * Web site:       http://www.opencobol.org/
+      *
+      * Reads the flat FIZZBUZZ-OUT data file and the control-totals
+      * file FZBTOTF and produces a paginated, headed report with a
+      * control-totals trailer page, so operations has one finished
+      * report to file instead of stitching SYSOUT snippets together.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FZBPRT.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT Fizzbuzz-Out-File ASSIGN TO "FZBOUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Totals-File ASSIGN TO "FZBTOTF"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Report-File ASSIGN TO "FZBRPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  Fizzbuzz-Out-File.
+            COPY FZBREC.
+
+        FD  Totals-File.
+            COPY FZBTOT.
+
+        FD  Report-File.
+        01 Report-Record  PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 Print-Control-Values.
+            05 Line-Count           PIC 9(03) VALUE 99.
+            05 Page-Count           PIC 9(03) VALUE ZERO.
+            05 Max-Lines-Per-Page   PIC 9(03) VALUE 060.
+
+        01 Run-Date-Field  PIC 9(08) VALUE ZERO.
+
+        01 Report-Title-Line.
+            05 FILLER        PIC X(10) VALUE "RUN DATE: ".
+            05 RT-Run-Date   PIC 9(08).
+            05 FILLER        PIC X(04) VALUE SPACES.
+            05 FILLER        PIC X(21) VALUE
+                "FIZZBUZZ CYCLE REPORT".
+            05 FILLER        PIC X(04) VALUE SPACES.
+            05 FILLER        PIC X(05) VALUE "PAGE ".
+            05 RT-Page-No    PIC ZZ9.
+            05 FILLER        PIC X(25) VALUE SPACES.
+
+        01 Column-Heading-Line.
+            05 FILLER  PIC X(05) VALUE "I VAL".
+            05 FILLER  PIC X(05) VALUE SPACES.
+            05 FILLER  PIC X(10) VALUE "CLASS".
+            05 FILLER  PIC X(05) VALUE SPACES.
+            05 FILLER  PIC X(10) VALUE "TEXT".
+            05 FILLER  PIC X(45) VALUE SPACES.
+
+        01 Detail-Line.
+            05 DL-I-Value  PIC Z(4)9.
+            05 FILLER      PIC X(05) VALUE SPACES.
+            05 DL-Class    PIC X(10).
+            05 FILLER      PIC X(05) VALUE SPACES.
+            05 DL-Text     PIC X(10).
+            05 FILLER      PIC X(45) VALUE SPACES.
+
+        01 Trailer-Heading-Line.
+            05 FILLER  PIC X(05) VALUE SPACES.
+            05 FILLER  PIC X(15) VALUE "CONTROL TOTALS".
+            05 FILLER  PIC X(60) VALUE SPACES.
+
+        01 Trailer-Detail-Line.
+            05 FILLER    PIC X(05) VALUE SPACES.
+            05 TD-Label  PIC X(15).
+            05 FILLER    PIC X(05) VALUE SPACES.
+            05 TD-Count  PIC ZZZZZZ9.
+            05 FILLER    PIC X(48) VALUE SPACES.
+
+        01 Switches.
+            05 Detail-At-End-Switch  PIC X(01) VALUE "N".
+                88 Detail-At-End         VALUE "Y".
+            05 Totals-At-End-Switch  PIC X(01) VALUE "N".
+                88 Totals-At-End         VALUE "Y".
+
+        PROCEDURE DIVISION.
+        Main-Line.
+            PERFORM Initialize-Run.
+            PERFORM Print-Detail-Pages.
+            PERFORM Print-Trailer-Page.
+            PERFORM Terminate-Run.
+            STOP RUN.
+
+        Initialize-Run.
+            ACCEPT Run-Date-Field FROM DATE YYYYMMDD.
+            OPEN INPUT Fizzbuzz-Out-File.
+            OPEN INPUT Totals-File.
+            OPEN OUTPUT Report-File.
+
+      *---------------------------------------------------------------
+      * One detail line per FIZZBUZZ-OUT record, breaking to a new
+      * page (with a fresh title and column headings) every N lines.
+      *---------------------------------------------------------------
+        Print-Detail-Pages.
+            PERFORM UNTIL Detail-At-End
+                READ Fizzbuzz-Out-File
+                    AT END
+                        SET Detail-At-End TO TRUE
+                    NOT AT END
+                        PERFORM Write-Detail-Line
+                END-READ
+            END-PERFORM.
+            CLOSE Fizzbuzz-Out-File.
+
+        Write-Detail-Line.
+            IF Line-Count NOT LESS THAN Max-Lines-Per-Page
+                PERFORM Write-Page-Headers
+            END-IF.
+            MOVE FZBREC-I-VALUE      TO DL-I-Value.
+            MOVE FZBREC-CLASS-CODE   TO DL-Class.
+            MOVE FZBREC-DISPLAY-TEXT TO DL-Text.
+            WRITE Report-Record FROM Detail-Line.
+            ADD 1 TO Line-Count.
+
+        Write-Page-Headers.
+            ADD 1 TO Page-Count.
+            MOVE Run-Date-Field TO RT-Run-Date.
+            MOVE Page-Count     TO RT-Page-No.
+            IF Page-Count > 1
+                WRITE Report-Record FROM Report-Title-Line
+                    AFTER ADVANCING PAGE
+            ELSE
+                WRITE Report-Record FROM Report-Title-Line
+            END-IF.
+            WRITE Report-Record FROM Column-Heading-Line
+                AFTER ADVANCING 2 LINES.
+            MOVE 2 TO Line-Count.
+
+      *---------------------------------------------------------------
+      * Trailer page: the FZBTOTF control totals written by FIZZBUZZ,
+      * one line per rule plus the plain-number, grand and expected
+      * counts, so the business side gets a balancing figure with the
+      * report instead of a separate SYSOUT snippet.
+      *---------------------------------------------------------------
+        Print-Trailer-Page.
+            ADD 1 TO Page-Count.
+            MOVE Run-Date-Field TO RT-Run-Date.
+            MOVE Page-Count     TO RT-Page-No.
+            WRITE Report-Record FROM Report-Title-Line
+                AFTER ADVANCING PAGE.
+            WRITE Report-Record FROM Trailer-Heading-Line
+                AFTER ADVANCING 2 LINES.
+            PERFORM UNTIL Totals-At-End
+                READ Totals-File
+                    AT END
+                        SET Totals-At-End TO TRUE
+                    NOT AT END
+                        PERFORM Write-Trailer-Line
+                END-READ
+            END-PERFORM.
+            CLOSE Totals-File.
+
+        Write-Trailer-Line.
+            EVALUATE TRUE
+                WHEN FZBTOT-TYPE-RULE
+                    MOVE FZBTOT-LABEL     TO TD-Label
+                WHEN FZBTOT-TYPE-NUMBER
+                    MOVE "PLAIN NUMBER"   TO TD-Label
+                WHEN FZBTOT-TYPE-GRAND
+                    MOVE "GRAND TOTAL"    TO TD-Label
+                WHEN FZBTOT-TYPE-EXPECTED
+                    MOVE "EXPECTED"       TO TD-Label
+                WHEN OTHER
+                    MOVE FZBTOT-LABEL     TO TD-Label
+            END-EVALUATE.
+            MOVE FZBTOT-COUNT TO TD-Count.
+            WRITE Report-Record FROM Trailer-Detail-Line
+                AFTER ADVANCING 1 LINES.
+
+        Terminate-Run.
+            CLOSE Report-File.
