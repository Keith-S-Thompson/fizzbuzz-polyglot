@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBRLOG
+      *    DESCRIPTION:   One row per FIZZBUZZ execution: parameters,
+      *                   per-rule counts and completion status, so
+      *                   compliance has an audit trail across runs.
+      *
+      *                   FZBRLOG-RULE-COUNTS carries a count per rule
+      *                   slot in priority order (the current shop's
+      *                   default scheme uses the first three slots for
+      *                   FizzBuzz/Fizz/Buzz); FZBRLOG-CNT-NUMBER is the
+      *                   plain-number branch and FZBRLOG-CNT-GRAND is
+      *                   the balancing grand total.
+      ******************************************************************
+       01  FZBRLOG-RECORD.
+           05  FZBRLOG-RUN-DATE        PIC 9(08).
+           05  FZBRLOG-RUN-TIME        PIC 9(06).
+           05  FZBRLOG-START-VALUE     PIC 9(05).
+           05  FZBRLOG-END-VALUE       PIC 9(05).
+           05  FZBRLOG-INCREMENT       PIC S9(03)
+                                       SIGN IS LEADING SEPARATE.
+           05  FZBRLOG-RULE-COUNTS     OCCURS 5 TIMES.
+               10  FZBRLOG-RULE-LABEL      PIC X(10).
+               10  FZBRLOG-RULE-COUNT      PIC 9(07).
+           05  FZBRLOG-CNT-NUMBER      PIC 9(07).
+           05  FZBRLOG-CNT-GRAND       PIC 9(07).
+           05  FZBRLOG-STATUS          PIC X(01).
+               88  FZBRLOG-COMPLETE        VALUE "C".
+               88  FZBRLOG-RESTARTED       VALUE "R".
+               88  FZBRLOG-ABORTED         VALUE "A".
+           05  FILLER                  PIC X(13).
