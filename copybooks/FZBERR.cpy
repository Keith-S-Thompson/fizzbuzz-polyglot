@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBERR
+      *    DESCRIPTION:   Control-parameter validation error record.
+      ******************************************************************
+       01  FZBERR-RECORD.
+           05  FZBERR-CODE             PIC X(04).
+               88  FZBERR-START-GT-END     VALUE "E001".
+               88  FZBERR-BAD-INCREMENT    VALUE "E002".
+               88  FZBERR-RANGE-TOO-LARGE  VALUE "E003".
+               88  FZBERR-BAD-CKPT-INTVL   VALUE "E004".
+               88  FZBERR-TOO-MANY-RULES   VALUE "E005".
+               88  FZBERR-CKPT-NOT-FOUND   VALUE "E006".
+               88  FZBERR-RULES-CHANGED    VALUE "E007".
+               88  FZBERR-CTL-FILE-EMPTY   VALUE "E008".
+           05  FZBERR-FIELD-NAME       PIC X(15).
+           05  FZBERR-FIELD-VALUE      PIC X(10).
+           05  FZBERR-MESSAGE          PIC X(45).
+           05  FILLER                  PIC X(06).
