@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBRULE
+      *    DESCRIPTION:   Divisor / label classification rule.  One
+      *                   record per rule, keyed by FZBRULE-PRIORITY.
+      *                   Priority 1 is tested first, exactly the way
+      *                   15 used to beat 3 and 5 in the hardcoded
+      *                   version of FIZZBUZZ.
+      ******************************************************************
+       01  FZBRULE-RECORD.
+           05  FZBRULE-PRIORITY        PIC 9(02).
+           05  FZBRULE-DIVISOR         PIC 9(05).
+           05  FZBRULE-LABEL           PIC X(10).
+           05  FZBRULE-STATUS          PIC X(01).
+               88  FZBRULE-ACTIVE          VALUE "A".
+               88  FZBRULE-RETIRED         VALUE "R".
+           05  FILLER                  PIC X(62).
