@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBREC
+      *    DESCRIPTION:   One classified FIZZBUZZ-OUT result record.
+      ******************************************************************
+       01  FZBREC-RECORD.
+           05  FZBREC-I-VALUE          PIC 9(05).
+           05  FZBREC-CLASS-CODE       PIC X(02).
+               88  FZBREC-CLASS-NUMBER     VALUE "NB".
+               88  FZBREC-CLASS-RULE-HIT
+                   VALUE "R1" "R2" "R3" "R4" "R5".
+           05  FZBREC-DISPLAY-TEXT     PIC X(10).
+           05  FILLER                  PIC X(63).
