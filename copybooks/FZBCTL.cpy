@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBCTL
+      *    DESCRIPTION:   Cycle-control run-parameter card image, read
+      *                   once at the start of the FIZZBUZZ job stream.
+      ******************************************************************
+       01  FZBCTL-RECORD.
+           05  FZBCTL-START-VALUE      PIC 9(05).
+           05  FZBCTL-END-VALUE        PIC 9(05).
+           05  FZBCTL-INCREMENT        PIC S9(03)
+                                       SIGN IS LEADING SEPARATE.
+           05  FZBCTL-CKPT-INTERVAL    PIC 9(05).
+           05  FZBCTL-RESTART-SW       PIC X(01).
+               88  FZBCTL-RESTART-YES      VALUE "Y".
+               88  FZBCTL-RESTART-NO       VALUE "N".
+           05  FILLER                  PIC X(60).
