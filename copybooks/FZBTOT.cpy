@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBTOT
+      *    DESCRIPTION:   Control-totals report record.  One RC record
+      *                   per active classification rule, one NB record
+      *                   for the plain-number branch, one GT record for
+      *                   the grand total and one EX record for the
+      *                   expected count from the run-control range, so
+      *                   operations has a balancing figure per run.
+      ******************************************************************
+       01  FZBTOT-RECORD.
+           05  FZBTOT-REC-TYPE         PIC X(02).
+               88  FZBTOT-TYPE-RULE        VALUE "RC".
+               88  FZBTOT-TYPE-NUMBER      VALUE "NB".
+               88  FZBTOT-TYPE-GRAND       VALUE "GT".
+               88  FZBTOT-TYPE-EXPECTED    VALUE "EX".
+           05  FZBTOT-LABEL            PIC X(10).
+           05  FZBTOT-COUNT            PIC 9(07).
+           05  FILLER                  PIC X(61).
