@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:      FZBCKPT
+      *    DESCRIPTION:   Checkpoint record, appended every N processed
+      *                   values so a restart run can resume without
+      *                   reprocessing or double-writing FIZZBUZZ-OUT.
+      *
+      *                   FZBCKPT-RULE-COUNTS and FZBCKPT-NUMBER-COUNT
+      *                   snapshot the running classification counts at
+      *                   the checkpoint so a restart can seed its own
+      *                   counters and the totals/run-log balance
+      *                   against the full originally-requested range,
+      *                   not just the tail this execution processed.
+      ******************************************************************
+       01  FZBCKPT-RECORD.
+           05  FZBCKPT-LAST-I          PIC 9(05).
+           05  FZBCKPT-RUN-DATE        PIC 9(08).
+           05  FZBCKPT-RUN-TIME        PIC 9(06).
+           05  FZBCKPT-RULE-COUNTS     OCCURS 5 TIMES.
+               10  FZBCKPT-RULE-LABEL      PIC X(10).
+               10  FZBCKPT-RULE-COUNT      PIC 9(07).
+           05  FZBCKPT-NUMBER-COUNT    PIC 9(07).
+           05  FILLER                  PIC X(10).
