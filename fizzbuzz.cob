@@ -2,45 +2,561 @@
       * Web site:       http://www.opencobol.org/
       * Last tested on: Ubuntu 16.10
       * Requires:       apt-get install open-cobol
+      *
+      * The cycle range, checkpoint/restart handling, output record
+      * layout and the divisor/label classification scheme are all
+      * externalized so operations can drive a run without a
+      * recompile; see CYCCTL, FZBRUL, FZBOUT, FZBCKP, FZBERR, FZBRLG
+      * and FZBTOTF below.
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. FIZZBUZZ.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT Cycle-Control-File ASSIGN TO "CYCCTL"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Fizzbuzz-Out-File ASSIGN TO "FZBOUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Rules-File ASSIGN TO "FZBRUL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS FZBRULE-PRIORITY.
+
+            SELECT Checkpoint-File ASSIGN TO "FZBCKP"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Error-File ASSIGN TO "FZBERR"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Run-Log-File ASSIGN TO "FZBRLG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT Totals-File ASSIGN TO "FZBTOTF"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  Cycle-Control-File.
+            COPY FZBCTL.
+
+        FD  Fizzbuzz-Out-File.
+            COPY FZBREC.
+
+        FD  Rules-File.
+            COPY FZBRULE.
+
+        FD  Checkpoint-File.
+            COPY FZBCKPT.
+
+        FD  Error-File.
+            COPY FZBERR.
+
+        FD  Run-Log-File.
+            COPY FZBRLOG.
+
+        FD  Totals-File.
+            COPY FZBTOT.
+
         WORKING-STORAGE SECTION.
         01 Variables.
-            05 I               PIC 999   VALUE ZERO.
-            05 Counting        PIC 99    VALUE ZERO.
-            05 Start-Position  PIC 99    VALUE ZERO.
-            05 Positions       PIC 99    VALUE ZERO.
-            05 ignored         PIC S99   VALUE ZERO.
-            05 I-MOD-15        PIC S99   VALUE ZERO.
-            05 I-MOD-3         PIC S99   VALUE ZERO.
-            05 I-MOD-5         PIC S99   VALUE ZERO.
+            05 I               PIC 9(05) VALUE ZERO.
+            05 Counting        PIC 9(02) VALUE ZERO.
+            05 Start-Position  PIC 9(02) VALUE ZERO.
+            05 Positions       PIC 9(02) VALUE ZERO.
+            05 ignored         PIC S9(05) VALUE ZERO.
+            05 Remainder-Value PIC S9(05) VALUE ZERO.
 
-        PROCEDURE DIVISION.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN 100
+        01 Cycle-Control-Values.
+            05 Range-Start          PIC 9(05) VALUE ZERO.
+            05 Original-Range-Start PIC 9(05) VALUE ZERO.
+            05 Range-End            PIC 9(05) VALUE ZERO.
+            05 Range-Increment      PIC S9(03)
+                                    SIGN IS LEADING SEPARATE VALUE ZERO.
+            05 Checkpoint-Interval  PIC 9(05) VALUE ZERO.
+
+        01 Rule-Table.
+            05 Rule-Table-Count PIC 9(02) VALUE ZERO.
+            05 Rule-Entry OCCURS 5 TIMES INDEXED BY Rule-Table-Index.
+                10 Rule-Divisor  PIC 9(05).
+                10 Rule-Label    PIC X(10).
+                10 Rule-Count    PIC 9(07) VALUE ZERO.
+
+        01 Prior-Run-Counts.
+            05 Prior-Rule-Entry OCCURS 5 TIMES.
+                10 Prior-Rule-Label  PIC X(10).
+                10 Prior-Rule-Count  PIC 9(07).
+            05 Prior-Number-Count  PIC 9(07) VALUE ZERO.
+            05 Prior-Active-Count  PIC 9(02) VALUE ZERO.
+
+        01 Current-Classification.
+            05 Current-Class-Code    PIC X(02).
+            05 Current-Display-Text  PIC X(10).
+
+        01 Totals-Values.
+            05 Number-Branch-Count  PIC 9(07) VALUE ZERO.
+            05 Grand-Total-Count    PIC 9(07) VALUE ZERO.
+            05 Expected-Count       PIC 9(07) VALUE ZERO.
+
+        01 Max-Output-Capacity  PIC 9(07) VALUE 0100000.
+
+        01 Checkpoint-Values.
+            05 Checkpoint-Count  PIC 9(05) VALUE ZERO COMP.
+            05 Log-Index         PIC 9(02) VALUE ZERO.
 
-            DIVIDE I BY 15 GIVING ignored REMAINDER I-MOD-15
-            IF I-MOD-15 IS EQUAL TO ZERO
-                DISPLAY "FizzBuzz"
+        01 Run-Identity.
+            05 Run-Date-Field  PIC 9(08) VALUE ZERO.
+            05 Run-Time-Field  PIC 9(06) VALUE ZERO.
+            05 Run-Status-Code PIC X(01) VALUE "C".
+
+        01 Error-Work-Fields.
+            05 Error-Code     PIC X(04).
+            05 Error-Field    PIC X(15).
+            05 Error-Value    PIC X(10).
+            05 Error-Message  PIC X(45).
+
+        01 Switches.
+            05 Match-Found-Switch       PIC X(01) VALUE "N".
+                88 Match-Found               VALUE "Y".
+                88 No-Match-Found            VALUE "N".
+            05 Parameters-Valid-Switch  PIC X(01) VALUE "Y".
+                88 Parameters-Valid          VALUE "Y".
+                88 Parameters-Invalid        VALUE "N".
+            05 Restart-Run-Switch       PIC X(01) VALUE "N".
+                88 This-Is-A-Restart-Run     VALUE "Y".
+            05 Checkpoint-Found-Switch  PIC X(01) VALUE "N".
+                88 Checkpoint-Was-Found      VALUE "Y".
+            05 Rules-File-At-End-Switch PIC X(01) VALUE "N".
+                88 Rules-File-At-End         VALUE "Y".
+            05 Ckpt-File-At-End-Switch  PIC X(01) VALUE "N".
+                88 Ckpt-File-At-End          VALUE "Y".
+            05 Rule-Overflow-Switch     PIC X(01) VALUE "N".
+                88 Rule-Table-Overflow       VALUE "Y".
+            05 Control-Card-Switch      PIC X(01) VALUE "N".
+                88 Control-Card-Missing      VALUE "Y".
+
+        PROCEDURE DIVISION.
+        Main-Line.
+            PERFORM Initialize-Run.
+            PERFORM Validate-Parameters.
+            IF Parameters-Valid
+                PERFORM Check-For-Restart
+            END-IF.
+            IF Parameters-Valid
+                PERFORM Process-Range
+                PERFORM Write-Totals-Report
             ELSE
-                DIVIDE I BY 3 GIVING ignored REMAINDER I-MOD-3
-                IF I-MOD-3 IS EQUAL TO ZERO
-                    DISPLAY "Fizz"
+                MOVE "A" TO Run-Status-Code
+            END-IF.
+            PERFORM Write-Run-Log.
+            PERFORM Terminate-Run.
+            STOP RUN.
+
+      *---------------------------------------------------------------
+      * Read the run-control card, load the classification rules and
+      * open the error file, which every run needs regardless of
+      * whether the parameters turn out to be valid.  FIZZBUZZ-OUT
+      * itself is not opened until Check-For-Restart confirms the
+      * parameters are good - a bad card must never truncate or
+      * duplicate an existing output file.  An empty control file is
+      * remembered rather than acted on here, so it is rejected
+      * through the same Validate-Parameters/Write-Error-Record/
+      * Write-Run-Log path as any other bad parameter card, instead of
+      * a bare STOP RUN that leaves nothing in FZBERR or FZBRLOG.
+      *---------------------------------------------------------------
+        Initialize-Run.
+            ACCEPT Run-Date-Field FROM DATE YYYYMMDD.
+            ACCEPT Run-Time-Field FROM TIME.
+            OPEN INPUT Cycle-Control-File.
+            READ Cycle-Control-File
+                AT END
+                    SET Control-Card-Missing TO TRUE
+                NOT AT END
+                    MOVE FZBCTL-START-VALUE     TO Range-Start
+                    MOVE FZBCTL-START-VALUE     TO Original-Range-Start
+                    MOVE FZBCTL-END-VALUE       TO Range-End
+                    MOVE FZBCTL-INCREMENT       TO Range-Increment
+                    MOVE FZBCTL-CKPT-INTERVAL   TO Checkpoint-Interval
+                    IF FZBCTL-RESTART-YES
+                        SET This-Is-A-Restart-Run TO TRUE
+                    END-IF
+            END-READ.
+            CLOSE Cycle-Control-File.
+            PERFORM Load-Rule-Table.
+            OPEN OUTPUT Error-File.
+
+      *---------------------------------------------------------------
+      * Load the active divisor/label rules, in priority order, into
+      * memory so the classification test below is a table search
+      * instead of a chain of hardcoded IFs.  Rule-Entry only has 5
+      * slots; a 6th active rule is flagged rather than written past
+      * the table, where it would silently corrupt whatever
+      * working-storage item follows it.
+      *---------------------------------------------------------------
+        Load-Rule-Table.
+            MOVE ZERO TO Rule-Table-Count.
+            MOVE "N" TO Rules-File-At-End-Switch.
+            OPEN INPUT Rules-File.
+            PERFORM UNTIL Rules-File-At-End
+                READ Rules-File NEXT RECORD
+                    AT END
+                        SET Rules-File-At-End TO TRUE
+                    NOT AT END
+                        PERFORM Add-Rule-To-Table
+                END-READ
+            END-PERFORM.
+            CLOSE Rules-File.
+
+        Add-Rule-To-Table.
+            IF FZBRULE-ACTIVE
+                IF Rule-Table-Count < 5
+                    ADD 1 TO Rule-Table-Count
+                    MOVE FZBRULE-DIVISOR
+                        TO Rule-Divisor(Rule-Table-Count)
+                    MOVE FZBRULE-LABEL TO Rule-Label(Rule-Table-Count)
+                    MOVE ZERO TO Rule-Count(Rule-Table-Count)
                 ELSE
-                    DIVIDE I BY 5 GIVING ignored REMAINDER I-MOD-5
-                    IF I-MOD-5 IS EQUAL TO ZERO
-                        DISPLAY "Buzz"
-                    ELSE
-                        MOVE ZEROES TO Counting
-                        INSPECT I,
-                            TALLYING Counting FOR LEADING ZEROES
-                        ADD 1 TO Counting GIVING Start-Position
-                        SUBTRACT Counting FROM 3 GIVING Positions
-                        DISPLAY I(Start-Position:Positions)
+                    SET Rule-Table-Overflow TO TRUE
+                END-IF
+            END-IF.
+
+      *---------------------------------------------------------------
+      * Reject a bad parameter card with a written error record
+      * instead of letting the main loop abend or run short silently.
+      *---------------------------------------------------------------
+        Validate-Parameters.
+            SET Parameters-Valid TO TRUE.
+            IF Control-Card-Missing
+                MOVE "E008"      TO Error-Code
+                MOVE "CTL-FILE"  TO Error-Field
+                MOVE SPACES      TO Error-Value
+                MOVE "CYCLE-CONTROL FILE IS EMPTY"
+                    TO Error-Message
+                PERFORM Write-Error-Record
+                SET Parameters-Invalid TO TRUE
+            ELSE
+                PERFORM Validate-Control-Values
+            END-IF.
+
+        Validate-Control-Values.
+            IF Range-Start > Range-End
+                MOVE "E001"          TO Error-Code
+                MOVE "RANGE-START"   TO Error-Field
+                MOVE Range-Start     TO Error-Value
+                MOVE "START VALUE IS GREATER THAN END VALUE"
+                    TO Error-Message
+                PERFORM Write-Error-Record
+                SET Parameters-Invalid TO TRUE
+            END-IF.
+            IF Range-Increment NOT > ZERO
+                MOVE "E002"          TO Error-Code
+                MOVE "INCREMENT"     TO Error-Field
+                MOVE Range-Increment TO Error-Value
+                MOVE "INCREMENT MUST NOT BE ZERO OR NEGATIVE"
+                    TO Error-Message
+                PERFORM Write-Error-Record
+                SET Parameters-Invalid TO TRUE
+            END-IF.
+            IF Rule-Table-Overflow
+                MOVE "E005"       TO Error-Code
+                MOVE "RULE-TABLE" TO Error-Field
+                MOVE SPACES       TO Error-Value
+                MOVE "MORE THAN 5 ACTIVE RULES ARE DEFINED IN FZBRUL"
+                    TO Error-Message
+                PERFORM Write-Error-Record
+                SET Parameters-Invalid TO TRUE
+            END-IF.
+            IF Checkpoint-Interval = ZERO
+                MOVE "E004"           TO Error-Code
+                MOVE "CKPT-INTERVAL"  TO Error-Field
+                MOVE Checkpoint-Interval TO Error-Value
+                MOVE "CHECKPOINT INTERVAL MUST BE GREATER THAN ZERO"
+                    TO Error-Message
+                PERFORM Write-Error-Record
+                SET Parameters-Invalid TO TRUE
+            END-IF.
+            IF Parameters-Valid
+                COMPUTE Expected-Count =
+                    ((Range-End - Range-Start) / Range-Increment) + 1
+                IF Expected-Count > Max-Output-Capacity
+                    MOVE "E003"        TO Error-Code
+                    MOVE "RANGE-SIZE"  TO Error-Field
+                    MOVE Expected-Count TO Error-Value
+                    MOVE "RANGE EXCEEDS FIZZBUZZ-OUT FILE CAPACITY"
+                        TO Error-Message
+                    PERFORM Write-Error-Record
+                    SET Parameters-Invalid TO TRUE
+                END-IF
+            END-IF.
+
+        Write-Error-Record.
+            MOVE Error-Code     TO FZBERR-CODE.
+            MOVE Error-Field    TO FZBERR-FIELD-NAME.
+            MOVE Error-Value    TO FZBERR-FIELD-VALUE.
+            MOVE Error-Message  TO FZBERR-MESSAGE.
+            WRITE FZBERR-RECORD.
+
+      *---------------------------------------------------------------
+      * On a restart run, find the last completed checkpoint and pick
+      * up from the next value instead of reprocessing the range and
+      * double-writing FIZZBUZZ-OUT.  The counts standing at that
+      * checkpoint are carried forward too, so the totals/run-log
+      * balance against the whole originally-requested range and not
+      * just the tail this execution processes.  A restart with no
+      * checkpoint on file is refused outright rather than falling
+      * back to reprocessing the full range into an already-open
+      * output file.  Only once a restart is known to be safe (or this
+      * is not a restart at all) is FIZZBUZZ-OUT itself opened.
+      *---------------------------------------------------------------
+        Check-For-Restart.
+            IF This-Is-A-Restart-Run
+                MOVE "N" TO Ckpt-File-At-End-Switch
+                OPEN INPUT Checkpoint-File
+                PERFORM UNTIL Ckpt-File-At-End
+                    READ Checkpoint-File
+                        AT END
+                            SET Ckpt-File-At-End TO TRUE
+                        NOT AT END
+                            MOVE FZBCKPT-LAST-I TO I
+                            SET Checkpoint-Was-Found TO TRUE
+                            PERFORM Capture-Prior-Counts
+                    END-READ
+                END-PERFORM
+                CLOSE Checkpoint-File
+                IF Checkpoint-Was-Found
+                    COMPUTE Range-Start = I + Range-Increment
+                    MOVE "R" TO Run-Status-Code
+                    PERFORM Restore-Prior-Counts
+                    IF Parameters-Valid
+                        OPEN EXTEND Fizzbuzz-Out-File
+                        OPEN EXTEND Checkpoint-File
                     END-IF
+                ELSE
+                    MOVE "E006"    TO Error-Code
+                    MOVE "RESTART" TO Error-Field
+                    MOVE SPACES    TO Error-Value
+                    MOVE "RESTART REQUESTED BUT NO CHECKPOINT WAS FOUND"
+                        TO Error-Message
+                    PERFORM Write-Error-Record
+                    SET Parameters-Invalid TO TRUE
+                END-IF
+            ELSE
+                OPEN OUTPUT Fizzbuzz-Out-File
+                OPEN OUTPUT Checkpoint-File
+            END-IF.
+
+      *---------------------------------------------------------------
+      * Stash the rule and plain-number counts recorded at the last
+      * checkpoint so a resumed run can pick its own counters back up
+      * where the prior execution left off.
+      *---------------------------------------------------------------
+        Capture-Prior-Counts.
+            MOVE ZERO TO Prior-Active-Count.
+            PERFORM VARYING Log-Index FROM 1 BY 1 UNTIL Log-Index > 5
+                MOVE FZBCKPT-RULE-LABEL(Log-Index)
+                    TO Prior-Rule-Label(Log-Index)
+                MOVE FZBCKPT-RULE-COUNT(Log-Index)
+                    TO Prior-Rule-Count(Log-Index)
+                IF FZBCKPT-RULE-LABEL(Log-Index) NOT = SPACES
+                    ADD 1 TO Prior-Active-Count
+                END-IF
+            END-PERFORM.
+            MOVE FZBCKPT-NUMBER-COUNT TO Prior-Number-Count.
+
+      *---------------------------------------------------------------
+      * The rules table can be reordered or changed via FZBMAINT
+      * between a checkpoint and a later restart, so counts are
+      * restored by matching FZBCKPT-RULE-LABEL against the freshly
+      * reloaded Rule-Label - never by raw slot position - and the
+      * restart is refused if the active rule set on file no longer
+      * matches what the checkpoint recorded.
+      *---------------------------------------------------------------
+        Restore-Prior-Counts.
+            IF Prior-Active-Count NOT = Rule-Table-Count
+                PERFORM Reject-Rules-Table-Changed
+            ELSE
+                PERFORM VARYING Rule-Table-Index FROM 1 BY 1
+                        UNTIL Rule-Table-Index > Rule-Table-Count
+                        OR Parameters-Invalid
+                    PERFORM Restore-One-Rule-Count
+                END-PERFORM
+                IF Parameters-Valid
+                    MOVE Prior-Number-Count TO Number-Branch-Count
+                END-IF
+            END-IF.
+
+        Restore-One-Rule-Count.
+            SET No-Match-Found TO TRUE.
+            PERFORM VARYING Log-Index FROM 1 BY 1 UNTIL Log-Index > 5
+                    OR Match-Found
+                IF Prior-Rule-Label(Log-Index)
+                        = Rule-Label(Rule-Table-Index)
+                    SET Match-Found TO TRUE
+                    MOVE Prior-Rule-Count(Log-Index)
+                        TO Rule-Count(Rule-Table-Index)
+                END-IF
+            END-PERFORM.
+            IF No-Match-Found
+                PERFORM Reject-Rules-Table-Changed
+            END-IF.
+
+        Reject-Rules-Table-Changed.
+            MOVE "E007"      TO Error-Code
+            MOVE "RULE-TABLE" TO Error-Field
+            MOVE SPACES      TO Error-Value
+            MOVE "RULES TABLE CHANGED SINCE CHECKPOINT"
+                TO Error-Message
+            PERFORM Write-Error-Record
+            SET Parameters-Invalid TO TRUE.
+
+      *---------------------------------------------------------------
+      * Drive the cycle range read from CYCLE-CONTROL, classifying and
+      * writing each value and checkpointing every N records.
+      *---------------------------------------------------------------
+        Process-Range.
+            PERFORM VARYING I FROM Range-Start BY Range-Increment
+                    UNTIL I > Range-End
+                PERFORM Classify-Value
+                PERFORM Write-Output-Record
+                ADD 1 TO Checkpoint-Count
+                IF Checkpoint-Count = Checkpoint-Interval
+                    PERFORM Write-Checkpoint-Record
+                    MOVE ZERO TO Checkpoint-Count
+                END-IF
+            END-PERFORM.
+
+      *---------------------------------------------------------------
+      * Test the rules table in priority order - the first divisor
+      * that divides I evenly wins, exactly the way 15 used to beat
+      * 3 and 5.  No match means the plain number branch.
+      *---------------------------------------------------------------
+        Classify-Value.
+            SET No-Match-Found TO TRUE.
+            PERFORM VARYING Rule-Table-Index FROM 1 BY 1
+                    UNTIL Rule-Table-Index > Rule-Table-Count
+                       OR Match-Found
+                DIVIDE I BY Rule-Divisor(Rule-Table-Index)
+                    GIVING ignored REMAINDER Remainder-Value
+                IF Remainder-Value = ZERO
+                    SET Match-Found TO TRUE
+                    MOVE Rule-Label(Rule-Table-Index)
+                        TO Current-Display-Text
+                    ADD 1 TO Rule-Count(Rule-Table-Index)
+                    EVALUATE Rule-Table-Index
+                        WHEN 1 MOVE "R1" TO Current-Class-Code
+                        WHEN 2 MOVE "R2" TO Current-Class-Code
+                        WHEN 3 MOVE "R3" TO Current-Class-Code
+                        WHEN 4 MOVE "R4" TO Current-Class-Code
+                        WHEN 5 MOVE "R5" TO Current-Class-Code
+                    END-EVALUATE
                 END-IF
-            END-IF
-        END-PERFORM
-        STOP RUN.
+            END-PERFORM.
+            IF No-Match-Found
+                PERFORM Format-Plain-Number
+                ADD 1 TO Number-Branch-Count
+            END-IF.
+
+      *---------------------------------------------------------------
+      * Strip the leading zeroes from I the same way the original
+      * program did, widened so it keeps working past 999.
+      *---------------------------------------------------------------
+        Format-Plain-Number.
+            MOVE "NB" TO Current-Class-Code.
+            MOVE ZEROES TO Counting.
+            INSPECT I TALLYING Counting FOR LEADING ZEROES.
+            ADD 1 TO Counting GIVING Start-Position.
+            SUBTRACT Counting FROM 5 GIVING Positions.
+            MOVE SPACES TO Current-Display-Text.
+            MOVE I(Start-Position:Positions) TO Current-Display-Text.
+
+        Write-Output-Record.
+            MOVE I                     TO FZBREC-I-VALUE.
+            MOVE Current-Class-Code    TO FZBREC-CLASS-CODE.
+            MOVE Current-Display-Text  TO FZBREC-DISPLAY-TEXT.
+            WRITE FZBREC-RECORD.
+
+        Write-Checkpoint-Record.
+            MOVE I               TO FZBCKPT-LAST-I.
+            MOVE Run-Date-Field  TO FZBCKPT-RUN-DATE.
+            MOVE Run-Time-Field  TO FZBCKPT-RUN-TIME.
+            PERFORM VARYING Log-Index FROM 1 BY 1 UNTIL Log-Index > 5
+                MOVE SPACES TO FZBCKPT-RULE-LABEL(Log-Index)
+                MOVE ZERO   TO FZBCKPT-RULE-COUNT(Log-Index)
+            END-PERFORM.
+            PERFORM VARYING Rule-Table-Index FROM 1 BY 1
+                    UNTIL Rule-Table-Index > Rule-Table-Count
+                MOVE Rule-Label(Rule-Table-Index)
+                    TO FZBCKPT-RULE-LABEL(Rule-Table-Index)
+                MOVE Rule-Count(Rule-Table-Index)
+                    TO FZBCKPT-RULE-COUNT(Rule-Table-Index)
+            END-PERFORM.
+            MOVE Number-Branch-Count TO FZBCKPT-NUMBER-COUNT.
+            WRITE FZBCKPT-RECORD.
+
+      *---------------------------------------------------------------
+      * Balancing figures for operations: a count per active rule,
+      * the plain-number count, the grand total and the expected
+      * count computed from the run-control range.
+      *---------------------------------------------------------------
+        Write-Totals-Report.
+            OPEN OUTPUT Totals-File.
+            MOVE Number-Branch-Count TO Grand-Total-Count.
+            PERFORM VARYING Rule-Table-Index FROM 1 BY 1
+                    UNTIL Rule-Table-Index > Rule-Table-Count
+                MOVE "RC" TO FZBTOT-REC-TYPE
+                MOVE Rule-Label(Rule-Table-Index) TO FZBTOT-LABEL
+                MOVE Rule-Count(Rule-Table-Index) TO FZBTOT-COUNT
+                WRITE FZBTOT-RECORD
+                ADD Rule-Count(Rule-Table-Index) TO Grand-Total-Count
+            END-PERFORM.
+            MOVE "NB"     TO FZBTOT-REC-TYPE.
+            MOVE "NUMBER" TO FZBTOT-LABEL.
+            MOVE Number-Branch-Count TO FZBTOT-COUNT.
+            WRITE FZBTOT-RECORD.
+            MOVE "GT"          TO FZBTOT-REC-TYPE.
+            MOVE "GRAND-TOTAL" TO FZBTOT-LABEL.
+            MOVE Grand-Total-Count TO FZBTOT-COUNT.
+            WRITE FZBTOT-RECORD.
+            MOVE "EX"        TO FZBTOT-REC-TYPE.
+            MOVE "EXPECTED"  TO FZBTOT-LABEL.
+            MOVE Expected-Count TO FZBTOT-COUNT.
+            WRITE FZBTOT-RECORD.
+            CLOSE Totals-File.
+
+      *---------------------------------------------------------------
+      * One audit row per execution: parameters, per-rule counts and
+      * whether the run completed clean, restarted or aborted.
+      *---------------------------------------------------------------
+        Write-Run-Log.
+            OPEN EXTEND Run-Log-File.
+            MOVE Run-Date-Field  TO FZBRLOG-RUN-DATE.
+            MOVE Run-Time-Field  TO FZBRLOG-RUN-TIME.
+            MOVE Original-Range-Start TO FZBRLOG-START-VALUE.
+            MOVE Range-End       TO FZBRLOG-END-VALUE.
+            MOVE Range-Increment TO FZBRLOG-INCREMENT.
+            PERFORM VARYING Log-Index FROM 1 BY 1 UNTIL Log-Index > 5
+                MOVE SPACES TO FZBRLOG-RULE-LABEL(Log-Index)
+                MOVE ZERO   TO FZBRLOG-RULE-COUNT(Log-Index)
+            END-PERFORM.
+            PERFORM VARYING Rule-Table-Index FROM 1 BY 1
+                    UNTIL Rule-Table-Index > Rule-Table-Count
+                MOVE Rule-Label(Rule-Table-Index)
+                    TO FZBRLOG-RULE-LABEL(Rule-Table-Index)
+                MOVE Rule-Count(Rule-Table-Index)
+                    TO FZBRLOG-RULE-COUNT(Rule-Table-Index)
+            END-PERFORM.
+            MOVE Number-Branch-Count TO FZBRLOG-CNT-NUMBER.
+            MOVE Grand-Total-Count   TO FZBRLOG-CNT-GRAND.
+            MOVE Run-Status-Code     TO FZBRLOG-STATUS.
+            WRITE FZBRLOG-RECORD.
+            CLOSE Run-Log-File.
+
+        Terminate-Run.
+            IF Parameters-Valid
+                CLOSE Checkpoint-File
+                CLOSE Fizzbuzz-Out-File
+            END-IF.
+            CLOSE Error-File.
